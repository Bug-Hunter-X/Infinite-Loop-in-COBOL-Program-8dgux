@@ -0,0 +1,11 @@
+      *****************************************************************
+      * WSDATA - shared record/flag working storage layout.
+      * COPY into WORKING-STORAGE SECTION by any program that needs to
+      * carry a record's identity alongside its running count and flag.
+      *****************************************************************
+       01  WS-DATA-AREA.
+           05  WS-RECORD-KEY              PIC X(10).
+           05  WS-NUMBER                  PIC 9(5) VALUE 0.
+           05  WS-FLAG                    PIC X VALUE 'N'.
+           05  WS-PROC-DATE               PIC X(8).
+           05  WS-SOURCE-SYS              PIC X(4).
