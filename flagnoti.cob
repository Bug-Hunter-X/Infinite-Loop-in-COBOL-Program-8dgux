@@ -0,0 +1,50 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FLAGNOTI.
+      *
+      * FLAGNOTI - interface routine called by FLAGPROC for every
+      * record that flags 'Y'. Drops a record onto the transaction
+      * queue file the monitoring dashboard already polls, so the
+      * operations desk sees it without waiting on the job log.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO TRANFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           RECORD CONTAINS 40 CHARACTERS.
+       01  TRANS-RECORD.
+           05  TRN-RECORD-KEY             PIC X(10).
+           05  TRN-NUMBER                 PIC 9(5).
+           05  TRN-TIMESTAMP              PIC X(21).
+           05  FILLER                     PIC X(4).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRANS-STATUS                PIC XX VALUE '00'.
+
+       LINKAGE SECTION.
+       01  LNK-RECORD-KEY                 PIC X(10).
+       01  LNK-NUMBER                     PIC 9(5).
+
+       PROCEDURE DIVISION USING LNK-RECORD-KEY, LNK-NUMBER.
+       000-NOTIFY-MAIN.
+           OPEN EXTEND TRANS-FILE.
+           IF WS-TRANS-STATUS NOT = '00'
+               DISPLAY "WARNING - UNABLE TO OPEN TRANFILE - STATUS: "
+                   WS-TRANS-STATUS
+           ELSE
+               MOVE LNK-RECORD-KEY TO TRN-RECORD-KEY
+               MOVE LNK-NUMBER TO TRN-NUMBER
+               MOVE FUNCTION CURRENT-DATE TO TRN-TIMESTAMP
+               WRITE TRANS-RECORD
+               IF WS-TRANS-STATUS NOT = '00'
+                   DISPLAY "WARNING - UNABLE TO WRITE TRANFILE - "
+                       "STATUS: " WS-TRANS-STATUS
+               END-IF
+               CLOSE TRANS-FILE
+           END-IF.
+           GOBACK.
