@@ -1,19 +1,404 @@
-```cobol
-01  WS-DATA-AREA.
-05  WS-NUMBER PIC 9(5) VALUE 0.
-05  WS-FLAG PIC X VALUE 'N'.
-
-PROCEDURE DIVISION.
-    PERFORM 100-PROCESS-DATA.
-    STOP RUN.
-
-100-PROCESS-DATA SECTION.
-    ADD 1 TO WS-NUMBER.
-    IF WS-NUMBER > 10 THEN
-        MOVE 'Y' TO WS-FLAG
-    ELSE
-        MOVE 'N' TO WS-FLAG
-    END-IF.
-    DISPLAY "Number: " WS-NUMBER " Flag: " WS-FLAG
-    GO TO 100-PROCESS-DATA.
-```
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FLAGPROC.
+      *
+      * FLAGPROC - daily record flagging batch job.
+      * Reads the day's input file and raises WS-FLAG to 'Y' once the
+      * record count passes the configured threshold.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO INFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS INP-RECORD-KEY
+               FILE STATUS IS WS-INPUT-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO CTLCARD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT REPORT-FILE ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO AUDITFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT REJECT-FILE ASSIGN TO REJFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  INPUT-RECORD.
+           05  INP-RECORD-KEY             PIC X(10).
+           05  INP-SOURCE-SYS             PIC X(4).
+           05  INP-PROC-DATE              PIC X(8).
+           05  FILLER                     PIC X(58).
+
+       FD  CONTROL-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CONTROL-RECORD.
+           05  CTL-THRESHOLD              PIC 9(5).
+           05  CTL-RUN-MODE               PIC X.
+           05  CTL-RERUN-KEY               PIC X(10).
+           05  FILLER                     PIC X(64).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 35 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RECORD-KEY            PIC X(10).
+           05  CKPT-NUMBER                PIC 9(5).
+           05  CKPT-FLAG                  PIC X.
+           05  CKPT-TOTAL-PROCESSED       PIC 9(5).
+           05  CKPT-COUNT-Y               PIC 9(5).
+           05  CKPT-COUNT-N               PIC 9(5).
+           05  CKPT-STATUS-IND            PIC X.
+           05  FILLER                     PIC X(3).
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REPORT-LINE                    PIC X(132).
+
+       FD  AUDIT-FILE
+           RECORD CONTAINS 50 CHARACTERS.
+       01  AUDIT-RECORD.
+           05  AUD-RECORD-KEY             PIC X(10).
+           05  AUD-NUMBER                 PIC 9(5).
+           05  AUD-TIMESTAMP              PIC X(21).
+           05  FILLER                     PIC X(14).
+
+       FD  REJECT-FILE
+           RECORD CONTAINS 40 CHARACTERS.
+       01  REJECT-RECORD.
+           05  REJ-RECORD-KEY             PIC X(10).
+           05  REJ-REASON-CODE            PIC X(4).
+           05  REJ-TIMESTAMP              PIC X(21).
+           05  FILLER                     PIC X(5).
+
+       WORKING-STORAGE SECTION.
+       COPY WSDATA.
+
+       01  WS-THRESHOLD                   PIC 9(5) VALUE 10.
+
+       01  WS-INPUT-STATUS                PIC XX VALUE '00'.
+       01  WS-CONTROL-STATUS              PIC XX VALUE '00'.
+       01  WS-CHECKPOINT-STATUS           PIC XX VALUE '00'.
+       01  WS-REPORT-STATUS               PIC XX VALUE '00'.
+       01  WS-AUDIT-STATUS                PIC XX VALUE '00'.
+       01  WS-REJECT-STATUS               PIC XX VALUE '00'.
+       01  WS-MAX-NUMBER                  PIC 9(5) VALUE 99999.
+       01  WS-EOF-SWITCH                  PIC X VALUE 'N'.
+       01  WS-PREV-FLAG                   PIC X VALUE 'N'.
+
+       01  WS-TOTAL-PROCESSED             PIC 9(5) VALUE 0.
+       01  WS-COUNT-Y                     PIC 9(5) VALUE 0.
+       01  WS-COUNT-N                     PIC 9(5) VALUE 0.
+       01  WS-RUN-START-TS                PIC X(21) VALUE SPACES.
+       01  WS-RUN-END-TS                  PIC X(21) VALUE SPACES.
+
+       01  WS-CHECKPOINT-INTERVAL         PIC 9(3) VALUE 100.
+       01  WS-RESTART-KEY                 PIC X(10) VALUE SPACES.
+       01  WS-RESTART-NUMBER              PIC 9(5) VALUE 0.
+       01  WS-RESTART-FLAG                PIC X VALUE 'N'.
+       01  WS-RESTART-TOTAL-PROCESSED     PIC 9(5) VALUE 0.
+       01  WS-RESTART-COUNT-Y             PIC 9(5) VALUE 0.
+       01  WS-RESTART-COUNT-N             PIC 9(5) VALUE 0.
+       01  WS-CKPT-STATUS-IND             PIC X VALUE SPACE.
+       01  WS-RERUN-KEY                   PIC X(10) VALUE SPACES.
+       01  WS-RUN-MODE                    PIC X VALUE 'N'.
+       01  WS-RERUN-NUMBER                PIC 9(5) VALUE 0.
+       01  WS-RERUN-EOF                   PIC X VALUE 'N'.
+       01  WS-RERUN-MATCHED               PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       000-MAIN-CONTROL.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-START-TS.
+           PERFORM 050-READ-CONTROL-CARD.
+           PERFORM 060-READ-CHECKPOINT.
+           OPEN INPUT INPUT-FILE.
+           IF WS-INPUT-STATUS NOT = '00'
+               DISPLAY "UNABLE TO OPEN INPUT-FILE - STATUS: "
+                   WS-INPUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY "UNABLE TO OPEN AUDIT-FILE - STATUS: "
+                   WS-AUDIT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT REJECT-FILE.
+           IF WS-REJECT-STATUS NOT = '00'
+               DISPLAY "UNABLE TO OPEN REJECT-FILE - STATUS: "
+                   WS-REJECT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           IF WS-RUN-MODE = 'R'
+      *        Dedicated ad hoc rerun of a single record by key - never
+      *        entered by the normal daily sweep below, so a stale
+      *        rerun key left on the control card cannot double-process
+      *        a record the sweep already counted.
+               PERFORM 500-LOOKUP-AND-REPROCESS
+           ELSE
+               IF WS-RESTART-KEY NOT = SPACES
+                   MOVE WS-RESTART-KEY TO WS-RECORD-KEY
+                   MOVE WS-RESTART-NUMBER TO WS-NUMBER
+                   MOVE WS-RESTART-FLAG TO WS-FLAG
+                   MOVE WS-RESTART-FLAG TO WS-PREV-FLAG
+                   MOVE WS-RESTART-TOTAL-PROCESSED TO WS-TOTAL-PROCESSED
+                   MOVE WS-RESTART-COUNT-Y TO WS-COUNT-Y
+                   MOVE WS-RESTART-COUNT-N TO WS-COUNT-N
+                   MOVE WS-RESTART-KEY TO INP-RECORD-KEY
+                   START INPUT-FILE KEY IS GREATER THAN INP-RECORD-KEY
+                       INVALID KEY
+                           MOVE 'Y' TO WS-EOF-SWITCH
+                   END-START
+               END-IF
+               PERFORM UNTIL WS-EOF-SWITCH = 'Y'
+                   READ INPUT-FILE NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO WS-EOF-SWITCH
+                       NOT AT END
+                           PERFORM 100-PROCESS-DATA
+                   END-READ
+               END-PERFORM
+               PERFORM 950-FINALIZE-CHECKPOINT
+           END-IF.
+           CLOSE INPUT-FILE, CHECKPOINT-FILE, AUDIT-FILE, REJECT-FILE.
+           PERFORM 900-WRITE-SUMMARY-REPORT.
+           IF WS-FLAG = 'Y'
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       050-READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-CONTROL-STATUS = '00'
+               READ CONTROL-FILE
+                   NOT AT END
+                       MOVE CTL-THRESHOLD TO WS-THRESHOLD
+                       MOVE CTL-RUN-MODE TO WS-RUN-MODE
+                       MOVE CTL-RERUN-KEY TO WS-RERUN-KEY
+               END-READ
+               CLOSE CONTROL-FILE
+           ELSE
+               DISPLAY "WARNING - UNABLE TO OPEN CONTROL-FILE - STATUS:"
+                   WS-CONTROL-STATUS
+               DISPLAY "WARNING - USING DEFAULT THRESHOLD: "
+                   WS-THRESHOLD
+           END-IF.
+
+       060-READ-CHECKPOINT.
+      *    Pick up the last checkpoint, if any, so an abend mid-run does
+      *    not force a cold reprocess of the whole day's file. The last
+      *    record's state lands in the WS-RESTART-* shadow fields only;
+      *    000-MAIN-CONTROL applies them to the live counters itself,
+      *    and only when CKPT-STATUS-IND shows an in-flight checkpoint
+      *    rather than a prior run's clean completion.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = '00'
+               PERFORM UNTIL WS-CHECKPOINT-STATUS NOT = '00'
+                   READ CHECKPOINT-FILE
+                       NOT AT END
+                           MOVE CKPT-RECORD-KEY TO WS-RESTART-KEY
+                           MOVE CKPT-NUMBER TO WS-RESTART-NUMBER
+                           MOVE CKPT-FLAG TO WS-RESTART-FLAG
+                           MOVE CKPT-TOTAL-PROCESSED
+                               TO WS-RESTART-TOTAL-PROCESSED
+                           MOVE CKPT-COUNT-Y TO WS-RESTART-COUNT-Y
+                           MOVE CKPT-COUNT-N TO WS-RESTART-COUNT-N
+                           MOVE CKPT-STATUS-IND TO WS-CKPT-STATUS-IND
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               IF WS-CKPT-STATUS-IND = 'C'
+      *            Last night's run finished cleanly - its final key is
+      *            not an in-flight restart point, so the normal sweep
+      *            below must not START past it or reuse its totals.
+                   MOVE SPACES TO WS-RESTART-KEY
+               END-IF
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+
+       500-LOOKUP-AND-REPROCESS.
+      *    WS-NUMBER is a running tally over the whole file, not a
+      *    per-record attribute, so the rerun key's own historical
+      *    position has to be re-derived by walking the file from the
+      *    beginning up to and including that key - the last
+      *    checkpoint only knows the position of whichever record it
+      *    last saw, not of an arbitrary earlier key.
+           MOVE 0 TO WS-RERUN-NUMBER.
+           MOVE 'N' TO WS-RERUN-EOF.
+           MOVE 'N' TO WS-RERUN-MATCHED.
+           MOVE LOW-VALUES TO INP-RECORD-KEY.
+           START INPUT-FILE KEY IS GREATER THAN INP-RECORD-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-RERUN-EOF
+           END-START.
+           PERFORM UNTIL WS-RERUN-EOF = 'Y'
+               READ INPUT-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-RERUN-EOF
+                   NOT AT END
+                       ADD 1 TO WS-RERUN-NUMBER
+                       IF INP-RECORD-KEY = WS-RERUN-KEY
+                           MOVE 'Y' TO WS-RERUN-MATCHED
+                           MOVE 'Y' TO WS-RERUN-EOF
+                           PERFORM 510-NOTIFY-IF-FLAGGED
+                       END-IF
+               END-READ
+           END-PERFORM.
+           IF WS-RERUN-MATCHED = 'N'
+               DISPLAY "RERUN KEY NOT FOUND: " WS-RERUN-KEY
+           END-IF.
+
+       510-NOTIFY-IF-FLAGGED.
+      *    This only re-derives the flag and re-delivers the
+      *    notification; it must not touch the day's live totals or
+      *    checkpoint, or a rerun would double-count the record into
+      *    tomorrow's restart state.
+           MOVE INP-RECORD-KEY TO WS-RECORD-KEY.
+           MOVE INP-PROC-DATE TO WS-PROC-DATE.
+           MOVE INP-SOURCE-SYS TO WS-SOURCE-SYS.
+           MOVE WS-RERUN-NUMBER TO WS-NUMBER.
+           IF WS-NUMBER > WS-THRESHOLD
+               MOVE 'Y' TO WS-FLAG
+           ELSE
+               MOVE 'N' TO WS-FLAG
+           END-IF.
+           IF WS-FLAG = 'Y'
+               CALL 'FLAGNOTI' USING WS-RECORD-KEY, WS-NUMBER
+               DISPLAY "RERUN - NOTIFICATION RESENT: " WS-RECORD-KEY
+           ELSE
+               DISPLAY "RERUN - RECORD WAS NOT FLAGGED: " WS-RECORD-KEY
+           END-IF.
+
+       100-PROCESS-DATA SECTION.
+       100-PROCESS-DATA-PARA.
+           MOVE INP-RECORD-KEY TO WS-RECORD-KEY.
+           MOVE INP-PROC-DATE TO WS-PROC-DATE.
+           MOVE INP-SOURCE-SYS TO WS-SOURCE-SYS.
+           IF WS-NUMBER >= WS-MAX-NUMBER
+               PERFORM 820-WRITE-REJECT-RECORD
+           ELSE
+               ADD 1 TO WS-NUMBER
+               IF WS-NUMBER > WS-THRESHOLD THEN
+                   MOVE 'Y' TO WS-FLAG
+               ELSE
+                   MOVE 'N' TO WS-FLAG
+               END-IF
+               ADD 1 TO WS-TOTAL-PROCESSED
+               IF WS-FLAG = 'Y'
+                   ADD 1 TO WS-COUNT-Y
+                   CALL 'FLAGNOTI' USING WS-RECORD-KEY, WS-NUMBER
+               ELSE
+                   ADD 1 TO WS-COUNT-N
+               END-IF
+               IF WS-PREV-FLAG = 'N' AND WS-FLAG = 'Y'
+                   PERFORM 810-WRITE-AUDIT-RECORD
+               END-IF
+               MOVE WS-FLAG TO WS-PREV-FLAG
+               IF FUNCTION MOD(WS-NUMBER, WS-CHECKPOINT-INTERVAL) = 0
+                   PERFORM 800-WRITE-CHECKPOINT
+               END-IF
+           END-IF.
+
+       800-HOUSEKEEPING SECTION.
+       800-WRITE-CHECKPOINT.
+           MOVE WS-RECORD-KEY TO CKPT-RECORD-KEY.
+           MOVE WS-NUMBER TO CKPT-NUMBER.
+           MOVE WS-FLAG TO CKPT-FLAG.
+           MOVE WS-TOTAL-PROCESSED TO CKPT-TOTAL-PROCESSED.
+           MOVE WS-COUNT-Y TO CKPT-COUNT-Y.
+           MOVE WS-COUNT-N TO CKPT-COUNT-N.
+           MOVE 'I' TO CKPT-STATUS-IND.
+           WRITE CHECKPOINT-RECORD.
+
+       810-WRITE-AUDIT-RECORD.
+      *    Compliance needs a permanent record of exactly when and which
+      *    record flipped the flag to 'Y'.
+           MOVE WS-RECORD-KEY TO AUD-RECORD-KEY.
+           MOVE WS-NUMBER TO AUD-NUMBER.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+           WRITE AUDIT-RECORD.
+
+       820-WRITE-REJECT-RECORD.
+      *    WS-NUMBER PIC 9(5) cannot absorb another count without
+      *    wrapping; reject the record instead of silently truncating
+      *    the day's count.
+           MOVE WS-RECORD-KEY TO REJ-RECORD-KEY.
+           MOVE "OVFL" TO REJ-REASON-CODE.
+           MOVE FUNCTION CURRENT-DATE TO REJ-TIMESTAMP.
+           WRITE REJECT-RECORD.
+           DISPLAY "REJECTED - COUNTER OVERFLOW: " WS-RECORD-KEY.
+
+       950-FINALIZE-CHECKPOINT.
+      *    The daily sweep reached EOF cleanly - collapse the file down
+      *    to a single 'C'ompleted marker carrying the final counts so
+      *    a same-day rerun can still see them, but so tomorrow's run
+      *    does not mistake tonight's last key for an in-flight restart
+      *    point and START past records it hasn't seen yet.
+           CLOSE CHECKPOINT-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-RECORD-KEY TO CKPT-RECORD-KEY.
+           MOVE WS-NUMBER TO CKPT-NUMBER.
+           MOVE WS-FLAG TO CKPT-FLAG.
+           MOVE WS-TOTAL-PROCESSED TO CKPT-TOTAL-PROCESSED.
+           MOVE WS-COUNT-Y TO CKPT-COUNT-Y.
+           MOVE WS-COUNT-N TO CKPT-COUNT-N.
+           MOVE 'C' TO CKPT-STATUS-IND.
+           WRITE CHECKPOINT-RECORD.
+
+       900-WRITE-SUMMARY-REPORT.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-END-TS.
+           OPEN OUTPUT REPORT-FILE.
+           IF WS-REPORT-STATUS NOT = '00'
+               DISPLAY "UNABLE TO OPEN REPORT-FILE - STATUS: "
+                   WS-REPORT-STATUS
+           ELSE
+               PERFORM 910-WRITE-REPORT-LINES
+               CLOSE REPORT-FILE
+           END-IF.
+
+       910-WRITE-REPORT-LINES.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "DAILY FLAG PROCESSING SUMMARY" DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "RUN START: " WS-RUN-START-TS DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "RUN END:   " WS-RUN-END-TS DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "TOTAL RECORDS PROCESSED: " WS-TOTAL-PROCESSED
+               DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "FLAGGED Y: " WS-COUNT-Y DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "FLAGGED N: " WS-COUNT-N DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
