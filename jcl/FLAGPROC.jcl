@@ -0,0 +1,23 @@
+//FLAGPROC JOB (ACCTNO),'DAILY FLAG RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* Daily record-flagging run. FLAGPROC sets RC=4 when WS-FLAG ends
+//* the run 'Y', RC=0 when it ends 'N', for any downstream step that
+//* wants to branch on COND= off STEP010.
+//*
+//STEP010  EXEC PGM=FLAGPROC
+//STEPLIB  DD   DSN=PROD.FLAGPROC.LOADLIB,DISP=SHR
+//INFILE   DD   DSN=PROD.FLAGPROC.INPUT,DISP=SHR
+//CTLCARD  DD   DSN=PROD.FLAGPROC.CONTROL,DISP=SHR
+//*            daily control card carries CTL-RUN-MODE = 'N' - ad hoc
+//*            single-record reruns use FLAGRERN, not this step.
+//CKPTFILE DD   DSN=PROD.FLAGPROC.CHECKPOINT,DISP=SHR
+//RPTFILE  DD   DSN=PROD.FLAGPROC.REPORT,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//AUDITFILE DD  DSN=PROD.FLAGPROC.AUDIT,DISP=MOD
+//REJFILE  DD   DSN=PROD.FLAGPROC.REJECT,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//TRANFILE DD   DSN=PROD.FLAGPROC.TRANQUEUE,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
