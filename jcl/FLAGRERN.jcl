@@ -0,0 +1,22 @@
+//FLAGRERN JOB (ACCTNO),'FLAG RERUN - SINGLE RECORD',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*
+//* Ad hoc rerun of one record by key. Runs FLAGPROC against a
+//* separate control card with CTL-RUN-MODE = 'R' and CTL-RERUN-KEY
+//* set to the record to reprocess, so the normal daily sweep never
+//* runs in this step and the record cannot be double-counted.
+//*
+//STEP010  EXEC PGM=FLAGPROC
+//STEPLIB  DD   DSN=PROD.FLAGPROC.LOADLIB,DISP=SHR
+//INFILE   DD   DSN=PROD.FLAGPROC.INPUT,DISP=SHR
+//CTLCARD  DD   DSN=PROD.FLAGPROC.RERUN.CONTROL,DISP=SHR
+//CKPTFILE DD   DSN=PROD.FLAGPROC.CHECKPOINT,DISP=SHR
+//RPTFILE  DD   DSN=PROD.FLAGPROC.RERUN.REPORT,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//AUDITFILE DD  DSN=PROD.FLAGPROC.AUDIT,DISP=MOD
+//REJFILE  DD   DSN=PROD.FLAGPROC.RERUN.REJECT,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//TRANFILE DD   DSN=PROD.FLAGPROC.TRANQUEUE,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
